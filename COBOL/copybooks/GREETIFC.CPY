@@ -0,0 +1,26 @@
+      *****************************************************************
+      * GREETIFC.CPY
+      *
+      * FIXED, DOCUMENTED LAYOUT FOR THE GREETING-ACTIVITY INTERFACE
+      * EXTRACT.  THIS FILE IS PICKED UP BY THE DOWNSTREAM SCHEDULER-
+      * MONITORING SYSTEM TO CONFIRM THE GREETING JOB RAN, FOR WHICH
+      * SITE, AND WITH WHAT RESULT.  DO NOT CHANGE FIELD POSITIONS OR
+      * LENGTHS WITHOUT NOTIFYING THE DOWNSTREAM TEAM - THEY LOAD THIS
+      * BY FIXED OFFSET, NOT BY HEADER.
+      *
+      * RECORD LENGTH IS FIXED AT 80 BYTES.
+      *
+      *   MOD LOG
+      *   DATE       INIT  DESCRIPTION
+      *   ---------- ----  --------------------------------------------
+      *   2026-08-09 RLB   ORIGINAL COPYBOOK
+      *****************************************************************
+       01  GREETING-INTERFACE-RECORD.
+           05  GI-RECORD-TYPE             PIC X(02).
+               88  GI-GREETING-ACTIVITY            VALUE 'GA'.
+           05  GI-RUN-DATE                PIC 9(08).
+           05  GI-RUN-TIME                PIC 9(06).
+           05  GI-SITE-CODE               PIC X(05).
+           05  GI-GREETING-CODE           PIC X(05).
+           05  GI-RETURN-CODE             PIC 9(03).
+           05  FILLER                     PIC X(51).
