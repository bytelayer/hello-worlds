@@ -0,0 +1,22 @@
+      *****************************************************************
+      * GREETLOG.CPY
+      *
+      * RECORD LAYOUT FOR THE GREETING-LOG SEQUENTIAL FILE.  ONE
+      * RECORD IS WRITTEN FOR EVERY EXECUTION OF HELLOWLD (OR
+      * GREETBAT) SO OPERATIONS CAN PROVE THE JOB FIRED EACH DAY AND
+      * GREETRPT CAN SUMMARIZE RUN HISTORY.
+      *
+      *   MOD LOG
+      *   DATE       INIT  DESCRIPTION
+      *   ---------- ----  --------------------------------------------
+      *   2026-08-09 RLB   ORIGINAL COPYBOOK
+      *****************************************************************
+       01  GREETING-LOG-RECORD.
+           05  GL-RUN-DATE                PIC 9(08).
+           05  GL-RUN-TIME                PIC 9(06).
+           05  GL-JOB-NAME                PIC X(08).
+           05  GL-SITE-CODE               PIC X(05).
+           05  GL-GREETING-CODE           PIC X(05).
+           05  GL-RETURN-CODE             PIC 9(03).
+           05  GL-STATUS-MESSAGE          PIC X(30).
+           05  FILLER                     PIC X(15).
