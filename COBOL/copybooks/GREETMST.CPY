@@ -0,0 +1,21 @@
+      *****************************************************************
+      * GREETMST.CPY
+      *
+      * RECORD LAYOUT FOR THE GREETING-MASTER INDEXED FILE.  ONE
+      * RECORD PER GREETING CODE.  THE FILE IS KEYED ON
+      * GM-GREETING-CODE AND MAINTAINED BY GREETMNT.
+      *
+      *   MOD LOG
+      *   DATE       INIT  DESCRIPTION
+      *   ---------- ----  --------------------------------------------
+      *   2026-08-09 RLB   ORIGINAL COPYBOOK
+      *****************************************************************
+       01  GREETING-MASTER-RECORD.
+           05  GM-GREETING-CODE           PIC X(05).
+           05  GM-GREETING-TEXT           PIC X(60).
+           05  GM-STATUS-SWITCH           PIC X(01).
+               88  GM-ACTIVE                       VALUE 'A'.
+               88  GM-INACTIVE                     VALUE 'I'.
+           05  GM-LAST-UPDATE-DATE        PIC 9(08).
+           05  GM-LAST-UPDATE-USER        PIC X(08).
+           05  FILLER                     PIC X(18).
