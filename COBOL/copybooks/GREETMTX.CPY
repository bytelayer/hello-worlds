@@ -0,0 +1,21 @@
+      *****************************************************************
+      * GREETMTX.CPY
+      *
+      * RECORD LAYOUT FOR THE GREETING-MASTER MAINTENANCE TRANSACTION
+      * FILE READ BY GREETMNT.  EACH RECORD ADDS, UPDATES, OR
+      * DEACTIVATES ONE GREETING-MASTER ENTRY.
+      *
+      *   MOD LOG
+      *   DATE       INIT  DESCRIPTION
+      *   ---------- ----  --------------------------------------------
+      *   2026-08-09 RLB   ORIGINAL COPYBOOK
+      *****************************************************************
+       01  GREETING-MAINT-RECORD.
+           05  GMX-TRANS-CODE             PIC X(01).
+               88  GMX-ADD-ENTRY                   VALUE 'A'.
+               88  GMX-UPDATE-ENTRY                VALUE 'U'.
+               88  GMX-DEACTIVATE-ENTRY            VALUE 'D'.
+           05  GMX-GREETING-CODE          PIC X(05).
+           05  GMX-GREETING-TEXT          PIC X(60).
+           05  GMX-UPDATE-USER            PIC X(08).
+           05  FILLER                     PIC X(06).
