@@ -0,0 +1,17 @@
+      *****************************************************************
+      * GREETTRN.CPY
+      *
+      * RECORD LAYOUT FOR THE GREETING-REQUEST TRANSACTION FILE READ
+      * BY GREETBAT.  ONE RECORD PER GREETING TO BE PRODUCED IN A
+      * BATCH RUN, KEYED FOR SORT BY SITE AND GREETING CODE.
+      *
+      *   MOD LOG
+      *   DATE       INIT  DESCRIPTION
+      *   ---------- ----  --------------------------------------------
+      *   2026-08-09 RLB   ORIGINAL COPYBOOK
+      *****************************************************************
+       01  GREETING-TRAN-RECORD.
+           05  GT-SITE-CODE               PIC X(05).
+           05  GT-GREETING-CODE           PIC X(05).
+           05  GT-REQUEST-DATE            PIC 9(08).
+           05  FILLER                     PIC X(62).
