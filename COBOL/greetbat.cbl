@@ -0,0 +1,508 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. GREETBAT.
+000030 AUTHOR. R L BENSON.
+000040 INSTALLATION. BYTELAYER DATA CENTER.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* GREETBAT
+000090*
+000100* BATCH DRIVER THAT PROCESSES A FULL DAY'S GREETING REQUESTS IN
+000110* ONE EXECUTION.  READS THE GREETING-TRAN TRANSACTION FILE,
+000120* SORTS IT BY SITE AND GREETING CODE, THEN LOOPS THROUGH THE
+000130* SORTED TRANSACTIONS PRODUCING ONE DISPLAY AND ONE GREETING-LOG
+000140* ENTRY PER TRANSACTION - THE SAME AUDIT AND VALIDATION RULES
+000150* HELLOWLD APPLIES TO A SINGLE GREETING, APPLIED IN A LOOP SO
+000160* A SITE DOES NOT NEED ONE JOB STEP PER GREETING.
+000170*
+000180* EVERY 100 TRANSACTIONS THE RUN IS CHECKPOINTED TO THE
+000190* GREETING-CHECKPOINT FILE (LAST SITE/GREETING CODE PROCESSED,
+000200* THE TRANSACTION COUNT REACHED, AND THE WORST RETURN CODE SEEN
+000210* SO FAR) SO A LONG BATCH RUN THAT ABENDS PARTWAY THROUGH CAN BE
+000220* RESTARTED FROM THE LAST CHECKPOINT RATHER THAN REPROCESSING THE
+000230* WHOLE DAY'S TRANSACTIONS.  ON RESTART, THE RE-SORTED KEY AT THE
+000240* RESUME POINT IS CHECKED AGAINST THE STORED CHECKPOINT KEY
+000250* BEFORE ANY TRANSACTION IS SKIPPED, SINCE COBOL SORT DOES NOT
+000260* GUARANTEE RECORDS WITH EQUAL KEYS COME OUT IN THE SAME ORDER
+000270* TWICE.  GREETING-CHECKPOINT'S ONE RECORD IS RESET TO A
+000280* TRANSACTION COUNT OF ZERO ONCE A RUN PROCESSES EVERY SORTED
+000290* TRANSACTION TO COMPLETION, SO A NORMAL SUBMISSION OF TOMORROW'S
+000300* GREETTRN IS NEVER MISTAKEN FOR A RESTART OF TODAY'S.  A JOB-
+000310* LEVEL FAILURE THAT KEEPS THE RUN FROM REACHING A TRANSACTION TO
+000320* KEY THE AUDIT RECORDS OFF OF STILL WRITES ONE GREETING-LOG AND
+000330* GREETING-IFC RECORD, WITH A BLANK SITE/GREETING CODE AND RETURN
+000340* CODE 12, SO OPERATIONS CAN SEE THE JOB FIRED EVEN ON A NIGHT IT
+000350* FAILED OUTRIGHT.
+000360*
+000370*   MOD LOG
+000380*   DATE       INIT  DESCRIPTION
+000390*   ---------- ----  -------------------------------------------
+000400*   2026-08-09 RLB   ORIGINAL PROGRAM
+000410*   2026-08-09 RLB   VERIFY CHECKPOINT KEY BEFORE SKIPPING TRANS
+000420*   2026-08-09 RLB   CARRY WORST RETURN CODE ACROSS A RESTART
+000430*   2026-08-09 RLB   CLEAR CHECKPOINT ON A NORMAL FULL COMPLETION
+000440*   2026-08-09 RLB   REOPEN GREETCHK I-O EACH UPDATE, REWRITE IN
+000450*                    PLACE INSTEAD OF OPEN OUTPUT (DISP=MOD IS
+000460*                    APPEND-ONLY)
+000470*   2026-08-09 RLB   WRITE FAILURE AUDIT RECS ON JOB-LEVEL ABORTS
+000480*   2026-08-09 RLB   DROP UNUSED WS-GT-FILE-STATUS
+000490*****************************************************************
+000500 ENVIRONMENT DIVISION.
+000510 CONFIGURATION SECTION.
+000520 SOURCE-COMPUTER. IBM-370.
+000530 OBJECT-COMPUTER. IBM-370.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT GREETING-TRAN-IN ASSIGN TO GREETTRN
+000570         ORGANIZATION IS SEQUENTIAL.
+000580     SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+000590     SELECT GREETING-TRAN-SORTED ASSIGN TO SORTOUT
+000600         ORGANIZATION IS SEQUENTIAL
+000610         FILE STATUS IS WS-SO-FILE-STATUS.
+000620     SELECT GREETING-CHECKPOINT ASSIGN TO GREETCHK
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS WS-CK-FILE-STATUS.
+000650     SELECT GREETING-MASTER ASSIGN TO GREETMST
+000660         ORGANIZATION IS INDEXED
+000670         ACCESS MODE IS RANDOM
+000680         RECORD KEY IS GM-GREETING-CODE
+000690         FILE STATUS IS WS-GM-FILE-STATUS.
+000700     SELECT GREETING-LOG ASSIGN TO GREETLOG
+000710         ORGANIZATION IS SEQUENTIAL
+000720         FILE STATUS IS WS-GL-FILE-STATUS.
+000730     SELECT GREETING-IFC ASSIGN TO GREETIFC
+000740         ORGANIZATION IS SEQUENTIAL
+000750         FILE STATUS IS WS-GI-FILE-STATUS.
+000760 DATA DIVISION.
+000770 FILE SECTION.
+000780 FD  GREETING-TRAN-IN
+000790     LABEL RECORDS ARE STANDARD
+000800     RECORDING MODE IS F.
+000810 COPY GREETTRN.
+000820 SD  SORT-WORK-FILE.
+000830 COPY GREETTRN REPLACING
+000840     ==GREETING-TRAN-RECORD== BY ==SORT-TRAN-RECORD==
+000850     ==GT-SITE-CODE==         BY ==ST-SITE-CODE==
+000860     ==GT-GREETING-CODE==     BY ==ST-GREETING-CODE==
+000870     ==GT-REQUEST-DATE==      BY ==ST-REQUEST-DATE==.
+000880 FD  GREETING-TRAN-SORTED
+000890     LABEL RECORDS ARE STANDARD
+000900     RECORDING MODE IS F.
+000910 COPY GREETTRN REPLACING
+000920     ==GREETING-TRAN-RECORD== BY ==SORTED-TRAN-RECORD==
+000930     ==GT-SITE-CODE==         BY ==SO-SITE-CODE==
+000940     ==GT-GREETING-CODE==     BY ==SO-GREETING-CODE==
+000950     ==GT-REQUEST-DATE==      BY ==SO-REQUEST-DATE==.
+000960 FD  GREETING-CHECKPOINT
+000970     LABEL RECORDS ARE STANDARD
+000980     RECORDING MODE IS F.
+000990 01  CHECKPOINT-RECORD.
+001000     05  CK-LAST-SITE-CODE       PIC X(05).
+001010     05  CK-LAST-GREETING-CODE   PIC X(05).
+001020     05  CK-TRAN-COUNT           PIC 9(07).
+001030     05  CK-WORST-RETURN-CODE    PIC 9(03).
+001040     05  FILLER                  PIC X(60).
+001050 FD  GREETING-MASTER
+001060     LABEL RECORDS ARE STANDARD.
+001070 COPY GREETMST.
+001080 FD  GREETING-LOG
+001090     LABEL RECORDS ARE STANDARD
+001100     RECORDING MODE IS F.
+001110 COPY GREETLOG.
+001120 FD  GREETING-IFC
+001130     LABEL RECORDS ARE STANDARD
+001140     RECORDING MODE IS F.
+001150 COPY GREETIFC.
+001160 WORKING-STORAGE SECTION.
+001170 77  WS-SO-FILE-STATUS           PIC X(02) VALUE SPACES.
+001180 77  WS-CK-FILE-STATUS           PIC X(02) VALUE SPACES.
+001190 77  WS-GM-FILE-STATUS           PIC X(02) VALUE SPACES.
+001200 77  WS-GL-FILE-STATUS           PIC X(02) VALUE SPACES.
+001210 77  WS-GI-FILE-STATUS           PIC X(02) VALUE SPACES.
+001220 77  WS-RUN-DATE                 PIC 9(08) VALUE ZEROS.
+001230 77  WS-RUN-TIME                 PIC 9(06) VALUE ZEROS.
+001240 77  WS-JOB-NAME                 PIC X(08) VALUE 'GREETBAT'.
+001250 77  WS-TRAN-COUNT               PIC 9(07) VALUE ZERO.
+001260 77  WS-WORST-RETURN-CODE        PIC 9(03) VALUE ZERO.
+001270 77  WS-TRAN-RETURN-CODE         PIC 9(03) VALUE ZERO.
+001280 77  WS-GREETING-TEXT            PIC X(60) VALUE SPACES.
+001290 77  WS-STATUS-MESSAGE           PIC X(30) VALUE SPACES.
+001300 77  WS-CHECKPOINT-INTERVAL      PIC 9(07) VALUE 100.
+001310 77  WS-RESTART-SITE-CODE        PIC X(05) VALUE SPACES.
+001320 77  WS-RESTART-GREETING-CODE    PIC X(05) VALUE SPACES.
+001330 77  WS-RESTART-TRAN-COUNT       PIC 9(07) VALUE ZERO.
+001340 77  WS-RESTART-WORST-RC         PIC 9(03) VALUE ZERO.
+001350 77  WS-CHECKPOINT-QUOTIENT      PIC 9(07) VALUE ZERO.
+001360 77  WS-CHECKPOINT-REMAINDER     PIC 9(07) VALUE ZERO.
+001370 01  WS-SWITCHES.
+001380     05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+001390         88  WS-END-OF-SORTED-TRANS        VALUE 'Y'.
+001400     05  WS-VALID-CODE-SWITCH     PIC X(01) VALUE 'N'.
+001410         88  WS-CODE-IS-VALID              VALUE 'Y'.
+001420         88  WS-CODE-IS-INVALID            VALUE 'N'.
+001430     05  WS-RESTART-SWITCH        PIC X(01) VALUE 'N'.
+001440         88  WS-IS-RESTART                 VALUE 'Y'.
+001450     05  WS-SKIPPING-SWITCH       PIC X(01) VALUE 'N'.
+001460         88  WS-SKIPPING-TO-CHECKPOINT     VALUE 'Y'.
+001470     05  WS-COMPLETE-SWITCH       PIC X(01) VALUE 'N'.
+001480         88  WS-RUN-COMPLETED             VALUE 'Y'.
+001490     05  WS-CK-RECORD-SWITCH      PIC X(01) VALUE 'N'.
+001500         88  WS-CK-RECORD-EXISTS          VALUE 'Y'.
+001510 LINKAGE SECTION.
+001520 PROCEDURE DIVISION.
+001530 0000-MAINLINE.
+001540     PERFORM 1000-INITIALIZE
+001550         THRU 1000-EXIT.
+001560     SORT SORT-WORK-FILE
+001570         ON ASCENDING KEY ST-SITE-CODE ST-GREETING-CODE
+001580         USING GREETING-TRAN-IN
+001590         GIVING GREETING-TRAN-SORTED.
+001600     IF SORT-RETURN NOT = ZERO
+001610         DISPLAY 'GREETBAT: SORT FAILED, SORT-RETURN = '
+001620             SORT-RETURN
+001630         MOVE 12 TO RETURN-CODE
+001640         MOVE 'SORT FAILED, JOB TERMINATED' TO WS-STATUS-MESSAGE
+001650         PERFORM 8900-WRITE-FAILURE-RECORD
+001660             THRU 8900-EXIT
+001670         PERFORM 9000-TERMINATE
+001680             THRU 9000-EXIT
+001690         GOBACK
+001700     END-IF.
+001710     PERFORM 2000-PROCESS-SORTED-TRANS
+001720         THRU 2000-EXIT.
+001730     PERFORM 9000-TERMINATE
+001740         THRU 9000-EXIT.
+001750     MOVE WS-WORST-RETURN-CODE TO RETURN-CODE.
+001760     GOBACK.
+001770 0000-EXIT.
+001780     EXIT.
+001790*****************************************************************
+001800* 1000-INITIALIZE
+001810*****************************************************************
+001820 1000-INITIALIZE.
+001830     MOVE ZERO TO RETURN-CODE.
+001840     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001850     ACCEPT WS-RUN-TIME FROM TIME.
+001860     OPEN INPUT GREETING-MASTER.
+001870     OPEN EXTEND GREETING-LOG.
+001880     OPEN EXTEND GREETING-IFC.
+001890     IF WS-GM-FILE-STATUS NOT = '00'
+001900         DISPLAY 'GREETBAT: UNABLE TO OPEN GREETING-MASTER, '
+001910             'FILE STATUS = ' WS-GM-FILE-STATUS
+001920         MOVE 12 TO RETURN-CODE
+001930         MOVE 'GREETING-MASTER OPEN FAILED' TO WS-STATUS-MESSAGE
+001940         PERFORM 8900-WRITE-FAILURE-RECORD
+001950             THRU 8900-EXIT
+001960         PERFORM 9000-TERMINATE
+001970             THRU 9000-EXIT
+001980         GOBACK
+001990     END-IF.
+002000     IF WS-GL-FILE-STATUS NOT = '00'
+002010        OR WS-GI-FILE-STATUS NOT = '00'
+002020         DISPLAY 'GREETBAT: UNABLE TO OPEN GREETING-LOG/IFC'
+002030         MOVE 12 TO RETURN-CODE
+002040         MOVE 'GREETING-LOG/IFC OPEN FAILED' TO WS-STATUS-MESSAGE
+002050         PERFORM 8900-WRITE-FAILURE-RECORD
+002060             THRU 8900-EXIT
+002070         PERFORM 9000-TERMINATE
+002080             THRU 9000-EXIT
+002090         GOBACK
+002100     END-IF.
+002110     PERFORM 1050-READ-CHECKPOINT
+002120         THRU 1050-EXIT.
+002130 1000-EXIT.
+002140     EXIT.
+002150*****************************************************************
+002160* 1050-READ-CHECKPOINT - OPENS GREETING-CHECKPOINT I-O (NOT
+002170* OUTPUT) SO A DISP=MOD DATA SET IS POSITIONED FOR UPDATE, NOT
+002180* FOR APPEND THE WAY OPEN OUTPUT WOULD POSITION IT.  IF A
+002190* CHECKPOINT RECORD EXISTS FROM A PRIOR RUN THAT ABENDED, PICK UP
+002200* THE TRANSACTION COUNT AND KEY IT WAS LAST WRITTEN AT, AND THE
+002210* WORST RETURN CODE SEEN SO FAR, SO 2200-PROCESS-ONE-TRANSACTION
+002220* CAN FAST FORWARD PAST ALREADY PROCESSED TRANSACTIONS WITHOUT
+002230* REDOING THEIR LOG AND INTERFACE WRITES OR LOSING TRACK OF AN
+002240* EARLIER FAILURE'S RETURN CODE.  A STORED TRANSACTION COUNT OF
+002250* ZERO MEANS THE CHECKPOINT WAS EXPLICITLY CLEARED BY
+002260* 1980-CLEAR-CHECKPOINT AFTER A PRIOR RUN'S CLEAN COMPLETION, AND
+002270* IS NOT TREATED AS A RESTART.  THE FILE IS CLOSED AGAIN HERE -
+002280* 1900-WRITE-CHECKPOINT AND 1980-CLEAR-CHECKPOINT EACH REOPEN IT
+002290* I-O FOR THEIR OWN READ/REWRITE, SINCE SEQUENTIAL REWRITE ONLY
+002300* WORKS IMMEDIATELY AFTER A READ OF THAT SAME RECORD.
+002310*****************************************************************
+002320 1050-READ-CHECKPOINT.
+002330     OPEN I-O GREETING-CHECKPOINT.
+002340     IF WS-CK-FILE-STATUS NOT = '00'
+002350         GO TO 1050-EXIT
+002360     END-IF.
+002370     READ GREETING-CHECKPOINT
+002380         AT END
+002390             MOVE 'NO CHECKPOINT RECORD' TO WS-STATUS-MESSAGE
+002400     END-READ.
+002410     IF WS-CK-FILE-STATUS = '00'
+002420         SET WS-CK-RECORD-EXISTS TO TRUE
+002430         IF CK-TRAN-COUNT > ZERO
+002440             SET WS-IS-RESTART TO TRUE
+002450             MOVE CK-LAST-SITE-CODE TO WS-RESTART-SITE-CODE
+002460             MOVE CK-LAST-GREETING-CODE
+002470                 TO WS-RESTART-GREETING-CODE
+002480             MOVE CK-TRAN-COUNT TO WS-RESTART-TRAN-COUNT
+002490             MOVE CK-WORST-RETURN-CODE TO WS-RESTART-WORST-RC
+002500             MOVE CK-WORST-RETURN-CODE TO WS-WORST-RETURN-CODE
+002510             DISPLAY 'GREETBAT: RESTARTING AFTER TRANSACTION '
+002520                 WS-RESTART-TRAN-COUNT ' FOR KEY '
+002530                 WS-RESTART-SITE-CODE '/' WS-RESTART-GREETING-CODE
+002540             SET WS-SKIPPING-TO-CHECKPOINT TO TRUE
+002550         END-IF
+002560     END-IF.
+002570     CLOSE GREETING-CHECKPOINT.
+002580 1050-EXIT.
+002590     EXIT.
+002600*****************************************************************
+002610* 2000-PROCESS-SORTED-TRANS
+002620*****************************************************************
+002630 2000-PROCESS-SORTED-TRANS.
+002640     OPEN INPUT GREETING-TRAN-SORTED.
+002650     IF WS-SO-FILE-STATUS NOT = '00'
+002660         DISPLAY 'GREETBAT: UNABLE TO OPEN SORTED TRAN FILE'
+002670         MOVE 12 TO WS-WORST-RETURN-CODE
+002680         MOVE 'SORTED TRAN FILE OPEN FAILED' TO WS-STATUS-MESSAGE
+002690         PERFORM 8900-WRITE-FAILURE-RECORD
+002700             THRU 8900-EXIT
+002710         GO TO 2000-EXIT
+002720     END-IF.
+002730     PERFORM 2100-READ-SORTED-TRAN
+002740         THRU 2100-EXIT.
+002750     PERFORM 2200-PROCESS-ONE-TRANSACTION
+002760         THRU 2200-EXIT
+002770         UNTIL WS-END-OF-SORTED-TRANS.
+002780     CLOSE GREETING-TRAN-SORTED.
+002790     SET WS-RUN-COMPLETED TO TRUE.
+002800 2000-EXIT.
+002810     EXIT.
+002820*****************************************************************
+002830* 2100-READ-SORTED-TRAN
+002840*****************************************************************
+002850 2100-READ-SORTED-TRAN.
+002860     READ GREETING-TRAN-SORTED
+002870         AT END
+002880             SET WS-END-OF-SORTED-TRANS TO TRUE
+002890     END-READ.
+002900 2100-EXIT.
+002910     EXIT.
+002920*****************************************************************
+002930* 2200-PROCESS-ONE-TRANSACTION - VALIDATE THE GREETING CODE FOR
+002940* THIS TRANSACTION, DISPLAY THE TEXT IF VALID, AND WRITE THE
+002950* AUDIT AND INTERFACE RECORDS FOR IT, THE SAME AS A SINGLE
+002960* HELLOWLD EXECUTION WOULD.  ON A RESTART, TRANSACTIONS UP TO
+002970* AND INCLUDING THE CHECKPOINTED COUNT ARE SKIPPED, BUT ONLY
+002980* AFTER CONFIRMING THE RE-SORTED KEY AT THAT COUNT STILL MATCHES
+002990* THE KEY THE CHECKPOINT WAS TAKEN AGAINST.
+003000*****************************************************************
+003010 2200-PROCESS-ONE-TRANSACTION.
+003020     ADD 1 TO WS-TRAN-COUNT.
+003030     IF WS-SKIPPING-TO-CHECKPOINT
+003040         IF WS-TRAN-COUNT > WS-RESTART-TRAN-COUNT
+003050             MOVE 'N' TO WS-SKIPPING-SWITCH
+003060         ELSE
+003070             IF WS-TRAN-COUNT = WS-RESTART-TRAN-COUNT
+003080                 IF SO-SITE-CODE NOT = WS-RESTART-SITE-CODE
+003090                    OR SO-GREETING-CODE
+003100                        NOT = WS-RESTART-GREETING-CODE
+003110                     DISPLAY 'GREETBAT: CHECKPOINT KEY MISMATCH '
+003120                         'AT TRANSACTION ' WS-TRAN-COUNT
+003130                     DISPLAY 'GREETBAT: EXPECTED '
+003140                         WS-RESTART-SITE-CODE '/'
+003150                         WS-RESTART-GREETING-CODE ' FOUND '
+003160                         SO-SITE-CODE '/' SO-GREETING-CODE
+003170                     MOVE 16 TO RETURN-CODE
+003180                     CLOSE GREETING-TRAN-SORTED
+003190                     PERFORM 9000-TERMINATE
+003200                         THRU 9000-EXIT
+003210                     GOBACK
+003220                 END-IF
+003230             END-IF
+003240             PERFORM 2100-READ-SORTED-TRAN
+003250                 THRU 2100-EXIT
+003260             GO TO 2200-EXIT
+003270         END-IF
+003280     END-IF.
+003290     MOVE ZERO TO WS-TRAN-RETURN-CODE.
+003300     SET WS-CODE-IS-INVALID TO TRUE.
+003310     MOVE SO-GREETING-CODE TO GM-GREETING-CODE.
+003320     READ GREETING-MASTER
+003330         INVALID KEY
+003340             DISPLAY 'GREETBAT: GREETING CODE '
+003350                 SO-GREETING-CODE ' NOT FOUND FOR SITE '
+003360                 SO-SITE-CODE
+003370             MOVE 8 TO WS-TRAN-RETURN-CODE
+003380             MOVE 'GREETING CODE NOT FOUND' TO WS-STATUS-MESSAGE
+003390     END-READ.
+003400     IF WS-TRAN-RETURN-CODE = ZERO
+003410         IF GM-INACTIVE
+003420             DISPLAY 'GREETBAT: GREETING CODE '
+003430                 SO-GREETING-CODE ' IS INACTIVE'
+003440             MOVE 8 TO WS-TRAN-RETURN-CODE
+003450             MOVE 'GREETING CODE INACTIVE' TO WS-STATUS-MESSAGE
+003460         ELSE
+003470             MOVE GM-GREETING-TEXT TO WS-GREETING-TEXT
+003480             SET WS-CODE-IS-VALID TO TRUE
+003490             MOVE 'GREETING DISPLAYED SUCCESSFULLY'
+003500                 TO WS-STATUS-MESSAGE
+003510         END-IF
+003520     END-IF.
+003530     IF WS-CODE-IS-VALID
+003540         DISPLAY WS-GREETING-TEXT
+003550     END-IF.
+003560     IF WS-TRAN-RETURN-CODE > WS-WORST-RETURN-CODE
+003570         MOVE WS-TRAN-RETURN-CODE TO WS-WORST-RETURN-CODE
+003580     END-IF.
+003590     PERFORM 8000-WRITE-LOG-RECORD
+003600         THRU 8000-EXIT.
+003610     PERFORM 8500-WRITE-INTERFACE-RECORD
+003620         THRU 8500-EXIT.
+003630     DIVIDE WS-TRAN-COUNT BY WS-CHECKPOINT-INTERVAL
+003640         GIVING WS-CHECKPOINT-QUOTIENT
+003650         REMAINDER WS-CHECKPOINT-REMAINDER.
+003660     IF WS-CHECKPOINT-REMAINDER = ZERO
+003670         PERFORM 1900-WRITE-CHECKPOINT
+003680             THRU 1900-EXIT
+003690     END-IF.
+003700     PERFORM 2100-READ-SORTED-TRAN
+003710         THRU 2100-EXIT.
+003720 2200-EXIT.
+003730     EXIT.
+003740*****************************************************************
+003750* 1900-WRITE-CHECKPOINT - RECORD HOW FAR THE RUN HAS GOTTEN, AND
+003760* THE WORST RETURN CODE SEEN SO FAR, SO A RESTART CAN FAST
+003770* FORWARD PAST WHAT IS ALREADY ON GREETING-LOG WITHOUT LOSING
+003780* TRACK OF AN EARLIER FAILURE'S RETURN CODE.  GREETING-CHECKPOINT
+003790* IS REOPENED I-O (NOT OUTPUT) EACH TIME SO A DISP=MOD DATA SET
+003800* IS POSITIONED FOR UPDATE RATHER THAN APPEND, AND ITS ONE RECORD
+003810* IS READ AND REWRITTEN IN PLACE, SINCE SEQUENTIAL REWRITE ONLY
+003820* WORKS IMMEDIATELY AFTER A READ OF THAT SAME RECORD.
+003830*****************************************************************
+003840 1900-WRITE-CHECKPOINT.
+003850     OPEN I-O GREETING-CHECKPOINT.
+003860     IF WS-CK-RECORD-EXISTS
+003870         READ GREETING-CHECKPOINT
+003880     END-IF.
+003890     MOVE SO-SITE-CODE TO CK-LAST-SITE-CODE.
+003900     MOVE SO-GREETING-CODE TO CK-LAST-GREETING-CODE.
+003910     MOVE WS-TRAN-COUNT TO CK-TRAN-COUNT.
+003920     MOVE WS-WORST-RETURN-CODE TO CK-WORST-RETURN-CODE.
+003930     IF WS-CK-RECORD-EXISTS
+003940         REWRITE CHECKPOINT-RECORD
+003950     ELSE
+003960         WRITE CHECKPOINT-RECORD
+003970         SET WS-CK-RECORD-EXISTS TO TRUE
+003980     END-IF.
+003990     CLOSE GREETING-CHECKPOINT.
+004000 1900-EXIT.
+004010     EXIT.
+004020*****************************************************************
+004030* 8000-WRITE-LOG-RECORD
+004040*****************************************************************
+004050 8000-WRITE-LOG-RECORD.
+004060     IF WS-GL-FILE-STATUS NOT = '00'
+004070         GO TO 8000-EXIT
+004080     END-IF.
+004090     MOVE WS-RUN-DATE TO GL-RUN-DATE.
+004100     MOVE WS-RUN-TIME TO GL-RUN-TIME.
+004110     MOVE WS-JOB-NAME TO GL-JOB-NAME.
+004120     MOVE SO-SITE-CODE TO GL-SITE-CODE.
+004130     MOVE SO-GREETING-CODE TO GL-GREETING-CODE.
+004140     MOVE WS-TRAN-RETURN-CODE TO GL-RETURN-CODE.
+004150     MOVE WS-STATUS-MESSAGE TO GL-STATUS-MESSAGE.
+004160     WRITE GREETING-LOG-RECORD.
+004170 8000-EXIT.
+004180     EXIT.
+004190*****************************************************************
+004200* 8500-WRITE-INTERFACE-RECORD
+004210*****************************************************************
+004220 8500-WRITE-INTERFACE-RECORD.
+004230     IF WS-GI-FILE-STATUS NOT = '00'
+004240         GO TO 8500-EXIT
+004250     END-IF.
+004260     SET GI-GREETING-ACTIVITY TO TRUE.
+004270     MOVE WS-RUN-DATE TO GI-RUN-DATE.
+004280     MOVE WS-RUN-TIME TO GI-RUN-TIME.
+004290     MOVE SO-SITE-CODE TO GI-SITE-CODE.
+004300     MOVE SO-GREETING-CODE TO GI-GREETING-CODE.
+004310     MOVE WS-TRAN-RETURN-CODE TO GI-RETURN-CODE.
+004320     WRITE GREETING-INTERFACE-RECORD.
+004330 8500-EXIT.
+004340     EXIT.
+004350*****************************************************************
+004360* 8900-WRITE-FAILURE-RECORD - A JOB-LEVEL FAILURE KEPT THE RUN
+004370* FROM GETTING AS FAR AS A TRANSACTION TO KEY THE AUDIT RECORDS
+004380* OFF OF, SO GREETING-LOG AND GREETING-IFC EACH GET ONE RECORD
+004390* WITH A BLANK SITE/GREETING CODE AND RETURN CODE 12 INSTEAD -
+004400* THE SAME AS HELLOWLD'S 8000-WRITE-LOG-RECORD, THIS PROVES THE
+004410* JOB FIRED EVEN ON A NIGHT IT FAILED BEFORE PROCESSING ANYTHING.
+004420*****************************************************************
+004430 8900-WRITE-FAILURE-RECORD.
+004440     IF WS-GL-FILE-STATUS = '00'
+004450         MOVE WS-RUN-DATE TO GL-RUN-DATE
+004460         MOVE WS-RUN-TIME TO GL-RUN-TIME
+004470         MOVE WS-JOB-NAME TO GL-JOB-NAME
+004480         MOVE SPACES TO GL-SITE-CODE
+004490         MOVE SPACES TO GL-GREETING-CODE
+004500         MOVE 12 TO GL-RETURN-CODE
+004510         MOVE WS-STATUS-MESSAGE TO GL-STATUS-MESSAGE
+004520         WRITE GREETING-LOG-RECORD
+004530     END-IF.
+004540     IF WS-GI-FILE-STATUS = '00'
+004550         SET GI-GREETING-ACTIVITY TO TRUE
+004560         MOVE WS-RUN-DATE TO GI-RUN-DATE
+004570         MOVE WS-RUN-TIME TO GI-RUN-TIME
+004580         MOVE SPACES TO GI-SITE-CODE
+004590         MOVE SPACES TO GI-GREETING-CODE
+004600         MOVE 12 TO GI-RETURN-CODE
+004610         WRITE GREETING-INTERFACE-RECORD
+004620     END-IF.
+004630 8900-EXIT.
+004640     EXIT.
+004650*****************************************************************
+004660* 9000-TERMINATE
+004670*****************************************************************
+004680 9000-TERMINATE.
+004690     DISPLAY 'GREETBAT: TRANSACTIONS PROCESSED = ' WS-TRAN-COUNT.
+004700     IF WS-RUN-COMPLETED
+004710         PERFORM 1980-CLEAR-CHECKPOINT
+004720             THRU 1980-EXIT
+004730     END-IF.
+004740     CLOSE GREETING-MASTER.
+004750     CLOSE GREETING-LOG.
+004760     CLOSE GREETING-IFC.
+004770     CLOSE GREETING-CHECKPOINT.
+004780 9000-EXIT.
+004790     EXIT.
+004800*****************************************************************
+004810* 1980-CLEAR-CHECKPOINT - THE DAY'S TRANSACTIONS ALL MADE IT TO
+004820* GREETING-LOG, SO THE CHECKPOINT NO LONGER MEANS ANYTHING.
+004830* REWRITE THE ONE CHECKPOINT RECORD WITH A TRANSACTION COUNT OF
+004840* ZERO RATHER THAN TRY TO EMPTY THE DATA SET OUTRIGHT - REOPENING
+004850* GREETING-CHECKPOINT FOR OUTPUT ON A DISP=MOD DATA SET POSITIONS
+004860* FOR APPEND, NOT TRUNCATION, SO IT WOULD NEVER ACTUALLY CLEAR.
+004870* 1050-READ-CHECKPOINT ALREADY TREATS A STORED TRANSACTION COUNT
+004880* OF ZERO AS "NO CHECKPOINT", SO A NORMAL RUN OF TOMORROW'S
+004890* GREETTRN IS NEVER MISTAKEN FOR A RESTART OF TODAY'S.
+004900*****************************************************************
+004910 1980-CLEAR-CHECKPOINT.
+004920     OPEN I-O GREETING-CHECKPOINT.
+004930     IF WS-CK-RECORD-EXISTS
+004940         READ GREETING-CHECKPOINT
+004950     END-IF.
+004960     MOVE SPACES TO CK-LAST-SITE-CODE.
+004970     MOVE SPACES TO CK-LAST-GREETING-CODE.
+004980     MOVE ZERO TO CK-TRAN-COUNT.
+004990     MOVE ZERO TO CK-WORST-RETURN-CODE.
+005000     IF WS-CK-RECORD-EXISTS
+005010         REWRITE CHECKPOINT-RECORD
+005020     ELSE
+005030         WRITE CHECKPOINT-RECORD
+005040         SET WS-CK-RECORD-EXISTS TO TRUE
+005050     END-IF.
+005060     CLOSE GREETING-CHECKPOINT.
+005070 1980-EXIT.
+005080     EXIT.
