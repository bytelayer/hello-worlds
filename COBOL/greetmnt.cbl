@@ -0,0 +1,236 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. GREETMNT.
+000030 AUTHOR. R L BENSON.
+000040 INSTALLATION. BYTELAYER DATA CENTER.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* GREETMNT
+000090*
+000100* MAINTENANCE RUN FOR GREETING-MASTER.  READS A TRANSACTION
+000110* RECORD PER ENTRY TO BE ADDED, UPDATED, OR DEACTIVATED, AND
+000120* APPLIES THE CHANGE TO GREETING-MASTER VIA OPEN I-O/REWRITE (OR
+000130* WRITE FOR NEW CODES), SO OPERATIONS NO LONGER HAS TO EDIT THE
+000140* MASTER FILE BY HAND.  EACH TRANSACTION IS ECHOED TO SYSOUT
+000150* WITH ITS DISPOSITION SO A RUN CAN BE REVIEWED AFTERWARD.
+000160*
+000170*   MOD LOG
+000180*   DATE       INIT  DESCRIPTION
+000190*   ---------- ----  -------------------------------------------
+000200*   2026-08-09 RLB   ORIGINAL PROGRAM
+000210*   2026-08-09 RLB   ALIGN DEACTIVATED COUNT WITH OTHER TOTALS
+000220*****************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER. IBM-370.
+000260 OBJECT-COMPUTER. IBM-370.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT GREETING-MASTER ASSIGN TO GREETMST
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS RANDOM
+000320         RECORD KEY IS GM-GREETING-CODE
+000330         FILE STATUS IS WS-GM-FILE-STATUS.
+000340     SELECT GREETING-MAINT-TRANS ASSIGN TO GREETMTX
+000350         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS WS-GX-FILE-STATUS.
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  GREETING-MASTER
+000400     LABEL RECORDS ARE STANDARD.
+000410 COPY GREETMST.
+000420 FD  GREETING-MAINT-TRANS
+000430     LABEL RECORDS ARE STANDARD
+000440     RECORDING MODE IS F.
+000450 COPY GREETMTX.
+000460 WORKING-STORAGE SECTION.
+000470 77  WS-GM-FILE-STATUS           PIC X(02) VALUE SPACES.
+000480 77  WS-GX-FILE-STATUS           PIC X(02) VALUE SPACES.
+000490 77  WS-RUN-DATE                 PIC 9(08) VALUE ZEROS.
+000500 77  WS-TRANS-COUNT              PIC 9(05) VALUE ZERO.
+000510 77  WS-ADD-COUNT                PIC 9(05) VALUE ZERO.
+000520 77  WS-UPDATE-COUNT             PIC 9(05) VALUE ZERO.
+000530 77  WS-DEACTIVATE-COUNT         PIC 9(05) VALUE ZERO.
+000540 77  WS-REJECT-COUNT             PIC 9(05) VALUE ZERO.
+000550 01  WS-SWITCHES.
+000560     05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+000570         88  WS-END-OF-TRANS               VALUE 'Y'.
+000580 LINKAGE SECTION.
+000590 PROCEDURE DIVISION.
+000600 0000-MAINLINE.
+000610     PERFORM 1000-INITIALIZE
+000620         THRU 1000-EXIT.
+000630     PERFORM 2000-PROCESS-TRANSACTIONS
+000640         THRU 2000-EXIT
+000650         UNTIL WS-END-OF-TRANS.
+000660     PERFORM 9000-TERMINATE
+000670         THRU 9000-EXIT.
+000680     GOBACK.
+000690 0000-EXIT.
+000700     EXIT.
+000710*****************************************************************
+000720* 1000-INITIALIZE
+000730*****************************************************************
+000740 1000-INITIALIZE.
+000750     MOVE ZERO TO RETURN-CODE.
+000760     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000770     OPEN I-O GREETING-MASTER.
+000780     OPEN INPUT GREETING-MAINT-TRANS.
+000790     IF WS-GM-FILE-STATUS NOT = '00'
+000800         DISPLAY 'GREETMNT: UNABLE TO OPEN GREETING-MASTER, '
+000810             'FILE STATUS = ' WS-GM-FILE-STATUS
+000820         MOVE 12 TO RETURN-CODE
+000830         GOBACK
+000840     END-IF.
+000850     IF WS-GX-FILE-STATUS NOT = '00'
+000860         DISPLAY 'GREETMNT: UNABLE TO OPEN GREETING-MAINT-TRANS, '
+000870             'FILE STATUS = ' WS-GX-FILE-STATUS
+000880         MOVE 12 TO RETURN-CODE
+000890         GOBACK
+000900     END-IF.
+000910     PERFORM 2100-READ-TRANSACTION
+000920         THRU 2100-EXIT.
+000930 1000-EXIT.
+000940     EXIT.
+000950*****************************************************************
+000960* 2000-PROCESS-TRANSACTIONS - DISPATCH EACH TRANSACTION TO ITS
+000970* ADD, UPDATE, OR DEACTIVATE HANDLER BASED ON GMX-TRANS-CODE.
+000980*****************************************************************
+000990 2000-PROCESS-TRANSACTIONS.
+001000     ADD 1 TO WS-TRANS-COUNT.
+001010     EVALUATE TRUE
+001020         WHEN GMX-ADD-ENTRY
+001030             PERFORM 3000-ADD-ENTRY
+001040                 THRU 3000-EXIT
+001050         WHEN GMX-UPDATE-ENTRY
+001060             PERFORM 4000-UPDATE-ENTRY
+001070                 THRU 4000-EXIT
+001080         WHEN GMX-DEACTIVATE-ENTRY
+001090             PERFORM 5000-DEACTIVATE-ENTRY
+001100                 THRU 5000-EXIT
+001110         WHEN OTHER
+001120             DISPLAY 'GREETMNT: INVALID TRANSACTION CODE FOR '
+001130                 GMX-GREETING-CODE
+001140             ADD 1 TO WS-REJECT-COUNT
+001150             IF RETURN-CODE < 4
+001160                 MOVE 4 TO RETURN-CODE
+001170             END-IF
+001180     END-EVALUATE.
+001190     PERFORM 2100-READ-TRANSACTION
+001200         THRU 2100-EXIT.
+001210 2000-EXIT.
+001220     EXIT.
+001230*****************************************************************
+001240* 2100-READ-TRANSACTION
+001250*****************************************************************
+001260 2100-READ-TRANSACTION.
+001270     READ GREETING-MAINT-TRANS
+001280         AT END
+001290             SET WS-END-OF-TRANS TO TRUE
+001300     END-READ.
+001310 2100-EXIT.
+001320     EXIT.
+001330*****************************************************************
+001340* 3000-ADD-ENTRY - WRITE A NEW GREETING-MASTER RECORD.  REJECTED
+001350* IF THE CODE ALREADY EXISTS.
+001360*****************************************************************
+001370 3000-ADD-ENTRY.
+001380     MOVE GMX-GREETING-CODE TO GM-GREETING-CODE.
+001390     MOVE GMX-GREETING-TEXT TO GM-GREETING-TEXT.
+001400     SET GM-ACTIVE TO TRUE.
+001410     MOVE WS-RUN-DATE TO GM-LAST-UPDATE-DATE.
+001420     MOVE GMX-UPDATE-USER TO GM-LAST-UPDATE-USER.
+001430     WRITE GREETING-MASTER-RECORD
+001440         INVALID KEY
+001450             DISPLAY 'GREETMNT: GREETING CODE '
+001460                 GMX-GREETING-CODE ' ALREADY EXISTS'
+001470             ADD 1 TO WS-REJECT-COUNT
+001480             IF RETURN-CODE < 4
+001490                 MOVE 4 TO RETURN-CODE
+001500             END-IF
+001510             GO TO 3000-EXIT
+001520     END-WRITE.
+001530     DISPLAY 'GREETMNT: ADDED GREETING CODE ' GMX-GREETING-CODE.
+001540     ADD 1 TO WS-ADD-COUNT.
+001550 3000-EXIT.
+001560     EXIT.
+001570*****************************************************************
+001580* 4000-UPDATE-ENTRY - REWRITE THE TEXT ON AN EXISTING GREETING-
+001590* MASTER RECORD.  REJECTED IF THE CODE DOES NOT EXIST.
+001600*****************************************************************
+001610 4000-UPDATE-ENTRY.
+001620     MOVE GMX-GREETING-CODE TO GM-GREETING-CODE.
+001630     READ GREETING-MASTER
+001640         INVALID KEY
+001650             DISPLAY 'GREETMNT: GREETING CODE '
+001660                 GMX-GREETING-CODE ' NOT FOUND - UPDATE REJECTED'
+001670             ADD 1 TO WS-REJECT-COUNT
+001680             IF RETURN-CODE < 4
+001690                 MOVE 4 TO RETURN-CODE
+001700             END-IF
+001710             GO TO 4000-EXIT
+001720     END-READ.
+001730     MOVE GMX-GREETING-TEXT TO GM-GREETING-TEXT.
+001740     MOVE WS-RUN-DATE TO GM-LAST-UPDATE-DATE.
+001750     MOVE GMX-UPDATE-USER TO GM-LAST-UPDATE-USER.
+001760     REWRITE GREETING-MASTER-RECORD
+001770         INVALID KEY
+001780             DISPLAY 'GREETMNT: REWRITE FAILED FOR GREETING CODE '
+001790                 GMX-GREETING-CODE
+001800             ADD 1 TO WS-REJECT-COUNT
+001810             IF RETURN-CODE < 8
+001820                 MOVE 8 TO RETURN-CODE
+001830             END-IF
+001840             GO TO 4000-EXIT
+001850     END-REWRITE.
+001860     DISPLAY 'GREETMNT: UPDATED GREETING CODE ' GMX-GREETING-CODE.
+001870     ADD 1 TO WS-UPDATE-COUNT.
+001880 4000-EXIT.
+001890     EXIT.
+001900*****************************************************************
+001910* 5000-DEACTIVATE-ENTRY - FLAG AN EXISTING GREETING-MASTER
+001920* RECORD INACTIVE RATHER THAN DELETING IT.
+001930*****************************************************************
+001940 5000-DEACTIVATE-ENTRY.
+001950     MOVE GMX-GREETING-CODE TO GM-GREETING-CODE.
+001960     READ GREETING-MASTER
+001970         INVALID KEY
+001980             DISPLAY 'GREETMNT: GREETING CODE '
+001990                 GMX-GREETING-CODE ' NOT FOUND'
+002000             ADD 1 TO WS-REJECT-COUNT
+002010             IF RETURN-CODE < 4
+002020                 MOVE 4 TO RETURN-CODE
+002030             END-IF
+002040             GO TO 5000-EXIT
+002050     END-READ.
+002060     SET GM-INACTIVE TO TRUE.
+002070     MOVE WS-RUN-DATE TO GM-LAST-UPDATE-DATE.
+002080     MOVE GMX-UPDATE-USER TO GM-LAST-UPDATE-USER.
+002090     REWRITE GREETING-MASTER-RECORD
+002100         INVALID KEY
+002110             DISPLAY 'GREETMNT: REWRITE FAILED FOR GREETING CODE '
+002120                 GMX-GREETING-CODE
+002130             ADD 1 TO WS-REJECT-COUNT
+002140             IF RETURN-CODE < 8
+002150                 MOVE 8 TO RETURN-CODE
+002160             END-IF
+002170             GO TO 5000-EXIT
+002180     END-REWRITE.
+002190     DISPLAY 'GREETMNT: DEACTIVATED CODE ' GMX-GREETING-CODE.
+002200     ADD 1 TO WS-DEACTIVATE-COUNT.
+002210 5000-EXIT.
+002220     EXIT.
+002230*****************************************************************
+002240* 9000-TERMINATE
+002250*****************************************************************
+002260 9000-TERMINATE.
+002270     DISPLAY 'GREETMNT: TRANSACTIONS READ    = ' WS-TRANS-COUNT.
+002280     DISPLAY 'GREETMNT: ENTRIES ADDED        = ' WS-ADD-COUNT.
+002290     DISPLAY 'GREETMNT: ENTRIES UPDATED      = ' WS-UPDATE-COUNT.
+002300     DISPLAY 'GREETMNT: ENTRIES DEACTIVATED  = '
+002310         WS-DEACTIVATE-COUNT.
+002320     DISPLAY 'GREETMNT: TRANSACTIONS REJECTED = ' WS-REJECT-COUNT.
+002330     CLOSE GREETING-MASTER.
+002340     CLOSE GREETING-MAINT-TRANS.
+002350 9000-EXIT.
+002360     EXIT.
