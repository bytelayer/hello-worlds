@@ -0,0 +1,236 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. GREETRPT.
+000030 AUTHOR. R L BENSON.
+000040 INSTALLATION. BYTELAYER DATA CENTER.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* GREETRPT
+000090*
+000100* READS GREETING-LOG SEQUENTIALLY AND PRODUCES A PRINTED SUMMARY
+000110* OF RUN COUNTS AND NON-ZERO RETURN CODES, BROKEN OUT BY DAY AND
+000120* ROLLED UP BY MONTH, SO OPERATIONS HAS A NORMAL AUDIT REPORT TO
+000130* REVIEW INSTEAD OF EYEBALLING RAW LOG RECORDS.  GREETING-LOG IS
+000140* ASSUMED TO ARRIVE IN RUN-DATE/RUN-TIME SEQUENCE, WHICH IS HOW
+000150* HELLOWLD AND GREETBAT WRITE IT.
+000160*
+000170*   MOD LOG
+000180*   DATE       INIT  DESCRIPTION
+000190*   ---------- ----  -------------------------------------------
+000200*   2026-08-09 RLB   ORIGINAL PROGRAM
+000210*****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER. IBM-370.
+000250 OBJECT-COMPUTER. IBM-370.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT GREETING-LOG ASSIGN TO GREETLOG
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS WS-GL-FILE-STATUS.
+000310     SELECT GREETING-REPORT ASSIGN TO GREETRPT
+000320         ORGANIZATION IS SEQUENTIAL
+000330         FILE STATUS IS WS-GR-FILE-STATUS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  GREETING-LOG
+000370     LABEL RECORDS ARE STANDARD
+000380     RECORDING MODE IS F.
+000390 COPY GREETLOG.
+000400 FD  GREETING-REPORT
+000410     LABEL RECORDS ARE STANDARD
+000420     RECORDING MODE IS F.
+000430 01  GREETING-REPORT-LINE            PIC X(80).
+000440 WORKING-STORAGE SECTION.
+000450 77  WS-GL-FILE-STATUS           PIC X(02) VALUE SPACES.
+000460 77  WS-GR-FILE-STATUS           PIC X(02) VALUE SPACES.
+000490 01  WS-SWITCHES.
+000500     05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+000510         88  WS-END-OF-LOG                 VALUE 'Y'.
+000520 01  WS-CURRENT-KEYS.
+000530     05  WS-CURRENT-DAY           PIC 9(08) VALUE ZERO.
+000540     05  WS-CURRENT-MONTH         PIC 9(06) VALUE ZERO.
+000550 01  WS-DAY-TOTALS.
+000560     05  WS-DAY-RUN-COUNT         PIC 9(05) VALUE ZERO.
+000570     05  WS-DAY-ERROR-COUNT       PIC 9(05) VALUE ZERO.
+000580 01  WS-MONTH-TOTALS.
+000590     05  WS-MONTH-RUN-COUNT       PIC 9(07) VALUE ZERO.
+000600     05  WS-MONTH-ERROR-COUNT     PIC 9(07) VALUE ZERO.
+000610 01  WS-GRAND-TOTALS.
+000620     05  WS-GRAND-RUN-COUNT       PIC 9(07) VALUE ZERO.
+000630     05  WS-GRAND-ERROR-COUNT     PIC 9(07) VALUE ZERO.
+000640 01  WS-HEADING-1.
+000650     05  FILLER                   PIC X(24)
+000660         VALUE 'GREETING ACTIVITY REPORT'.
+000670     05  FILLER                   PIC X(56) VALUE SPACES.
+000680 01  WS-HEADING-2.
+000690     05  FILLER                   PIC X(10) VALUE 'RUN DATE'.
+000700     05  FILLER                   PIC X(08) VALUE 'RUNS'.
+000710     05  FILLER                   PIC X(10) VALUE 'ERRORS'.
+000720     05  FILLER                   PIC X(52) VALUE SPACES.
+000730 01  WS-DETAIL-LINE.
+000740     05  DL-LABEL                 PIC X(12) VALUE SPACES.
+000750     05  DL-KEY                   PIC X(08) VALUE SPACES.
+000760     05  FILLER                   PIC X(04) VALUE SPACES.
+000770     05  DL-RUN-COUNT             PIC ZZZ,ZZ9.
+000780     05  FILLER                   PIC X(04) VALUE SPACES.
+000790     05  DL-ERROR-COUNT           PIC ZZZ,ZZ9.
+000800     05  FILLER                   PIC X(38) VALUE SPACES.
+000810 01  WS-DETAIL-RC-LINE.
+000820     05  DR-LABEL                 PIC X(20)
+000830         VALUE '  NON-ZERO RC ON '.
+000840     05  DR-DATE                  PIC 9(08).
+000850     05  DR-TIME                  PIC X(01) VALUE SPACE.
+000860     05  DR-RC-LABEL              PIC X(04) VALUE 'RC ='.
+000870     05  DR-RETURN-CODE           PIC ZZ9.
+000880     05  FILLER                   PIC X(44) VALUE SPACES.
+000890 LINKAGE SECTION.
+000900 PROCEDURE DIVISION.
+000910 0000-MAINLINE.
+000920     PERFORM 1000-INITIALIZE
+000930         THRU 1000-EXIT.
+000940     PERFORM 2000-PROCESS-LOG
+000950         THRU 2000-EXIT
+000960         UNTIL WS-END-OF-LOG.
+000970     PERFORM 7000-PRINT-DAY-TOTALS
+000980         THRU 7000-EXIT.
+000990     PERFORM 7500-PRINT-MONTH-TOTALS
+001000         THRU 7500-EXIT.
+001010     PERFORM 8000-PRINT-GRAND-TOTALS
+001020         THRU 8000-EXIT.
+001030     PERFORM 9000-TERMINATE
+001040         THRU 9000-EXIT.
+001050     GOBACK.
+001060 0000-EXIT.
+001070     EXIT.
+001080*****************************************************************
+001090* 1000-INITIALIZE
+001100*****************************************************************
+001110 1000-INITIALIZE.
+001120     MOVE ZERO TO RETURN-CODE.
+001130     OPEN INPUT GREETING-LOG.
+001140     OPEN OUTPUT GREETING-REPORT.
+001150     IF WS-GL-FILE-STATUS NOT = '00'
+001155        OR WS-GR-FILE-STATUS NOT = '00'
+001160         DISPLAY 'GREETRPT: UNABLE TO OPEN REQUIRED FILES'
+001170         MOVE 12 TO RETURN-CODE
+001180         GOBACK
+001190     END-IF.
+001200     PERFORM 1100-WRITE-REPORT-HEADINGS
+001210         THRU 1100-EXIT.
+001220     PERFORM 2100-READ-LOG-RECORD
+001230         THRU 2100-EXIT.
+001240     IF NOT WS-END-OF-LOG
+001250         MOVE GL-RUN-DATE TO WS-CURRENT-DAY
+001260         MOVE GL-RUN-DATE(1:6) TO WS-CURRENT-MONTH
+001270     END-IF.
+001280 1000-EXIT.
+001290     EXIT.
+001300*****************************************************************
+001310* 1100-WRITE-REPORT-HEADINGS
+001320*****************************************************************
+001330 1100-WRITE-REPORT-HEADINGS.
+001340     WRITE GREETING-REPORT-LINE FROM WS-HEADING-1.
+001350     WRITE GREETING-REPORT-LINE FROM WS-HEADING-2.
+001360 1100-EXIT.
+001370     EXIT.
+001380*****************************************************************
+001390* 2000-PROCESS-LOG - ROLL LOG RECORDS UP BY DAY AND BY MONTH,
+001400* PRINTING A DAY LINE (AND ANY NON-ZERO RC DETAIL) EACH TIME THE
+001410* RUN DATE CHANGES, AND A MONTH LINE EACH TIME THE MONTH CHANGES.
+001420*****************************************************************
+001430 2000-PROCESS-LOG.
+001440     IF GL-RUN-DATE NOT = WS-CURRENT-DAY
+001450         PERFORM 7000-PRINT-DAY-TOTALS
+001460             THRU 7000-EXIT
+001470         MOVE GL-RUN-DATE TO WS-CURRENT-DAY
+001480     END-IF.
+001490     IF GL-RUN-DATE(1:6) NOT = WS-CURRENT-MONTH
+001500         PERFORM 7500-PRINT-MONTH-TOTALS
+001510             THRU 7500-EXIT
+001520         MOVE GL-RUN-DATE(1:6) TO WS-CURRENT-MONTH
+001530     END-IF.
+001540     ADD 1 TO WS-DAY-RUN-COUNT.
+001550     ADD 1 TO WS-MONTH-RUN-COUNT.
+001560     ADD 1 TO WS-GRAND-RUN-COUNT.
+001570     IF GL-RETURN-CODE NOT = ZERO
+001580         ADD 1 TO WS-DAY-ERROR-COUNT
+001590         ADD 1 TO WS-MONTH-ERROR-COUNT
+001600         ADD 1 TO WS-GRAND-ERROR-COUNT
+001610         PERFORM 7800-PRINT-ERROR-DETAIL
+001620             THRU 7800-EXIT
+001630     END-IF.
+001640     PERFORM 2100-READ-LOG-RECORD
+001650         THRU 2100-EXIT.
+001660 2000-EXIT.
+001670     EXIT.
+001680*****************************************************************
+001690* 2100-READ-LOG-RECORD
+001700*****************************************************************
+001710 2100-READ-LOG-RECORD.
+001720     READ GREETING-LOG
+001730         AT END
+001740             SET WS-END-OF-LOG TO TRUE
+001750     END-READ.
+001760 2100-EXIT.
+001770     EXIT.
+001780*****************************************************************
+001790* 7000-PRINT-DAY-TOTALS
+001800*****************************************************************
+001810 7000-PRINT-DAY-TOTALS.
+001820     IF WS-CURRENT-DAY = ZERO
+001830         GO TO 7000-EXIT
+001840     END-IF.
+001850     MOVE SPACES TO WS-DETAIL-LINE.
+001860     MOVE 'DAY TOTAL' TO DL-LABEL.
+001870     MOVE WS-CURRENT-DAY TO DL-KEY.
+001880     MOVE WS-DAY-RUN-COUNT TO DL-RUN-COUNT.
+001890     MOVE WS-DAY-ERROR-COUNT TO DL-ERROR-COUNT.
+001900     WRITE GREETING-REPORT-LINE FROM WS-DETAIL-LINE.
+001910     MOVE ZERO TO WS-DAY-RUN-COUNT WS-DAY-ERROR-COUNT.
+001920 7000-EXIT.
+001930     EXIT.
+001940*****************************************************************
+001950* 7500-PRINT-MONTH-TOTALS
+001960*****************************************************************
+001970 7500-PRINT-MONTH-TOTALS.
+001980     IF WS-CURRENT-MONTH = ZERO
+001990         GO TO 7500-EXIT
+002000     END-IF.
+002010     MOVE SPACES TO WS-DETAIL-LINE.
+002020     MOVE 'MONTH TOTAL' TO DL-LABEL.
+002030     MOVE WS-CURRENT-MONTH TO DL-KEY.
+002040     MOVE WS-MONTH-RUN-COUNT TO DL-RUN-COUNT.
+002050     MOVE WS-MONTH-ERROR-COUNT TO DL-ERROR-COUNT.
+002060     WRITE GREETING-REPORT-LINE FROM WS-DETAIL-LINE.
+002070     MOVE ZERO TO WS-MONTH-RUN-COUNT WS-MONTH-ERROR-COUNT.
+002080 7500-EXIT.
+002090     EXIT.
+002100*****************************************************************
+002110* 7800-PRINT-ERROR-DETAIL
+002120*****************************************************************
+002130 7800-PRINT-ERROR-DETAIL.
+002140     MOVE GL-RUN-DATE TO DR-DATE.
+002150     MOVE GL-RETURN-CODE TO DR-RETURN-CODE.
+002160     WRITE GREETING-REPORT-LINE FROM WS-DETAIL-RC-LINE.
+002170 7800-EXIT.
+002180     EXIT.
+002190*****************************************************************
+002200* 8000-PRINT-GRAND-TOTALS
+002210*****************************************************************
+002220 8000-PRINT-GRAND-TOTALS.
+002230     MOVE SPACES TO WS-DETAIL-LINE.
+002240     MOVE 'GRAND TOTAL' TO DL-LABEL.
+002250     MOVE WS-GRAND-RUN-COUNT TO DL-RUN-COUNT.
+002260     MOVE WS-GRAND-ERROR-COUNT TO DL-ERROR-COUNT.
+002270     WRITE GREETING-REPORT-LINE FROM WS-DETAIL-LINE.
+002280 8000-EXIT.
+002290     EXIT.
+002300*****************************************************************
+002310* 9000-TERMINATE
+002320*****************************************************************
+002330 9000-TERMINATE.
+002340     CLOSE GREETING-LOG.
+002350     CLOSE GREETING-REPORT.
+002360 9000-EXIT.
+002370     EXIT.
