@@ -1,9 +1,242 @@
-* Ubuntu: Install COBOL with sudo apt-get install open-cobol
-* Compile with cobc -free -x -o helloworld helloworld.cbl
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
-* This is a comment
-PROCEDURE DIVISION.
-	  DISPLAY 'Hello world!'.
-	  STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HELLOWLD.
+000030 AUTHOR. R L BENSON.
+000040 INSTALLATION. BYTELAYER DATA CENTER.
+000050 DATE-WRITTEN. 05/14/2018.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* HELLOWLD
+000090*
+000100* SITE GREETING JOB.  READS THE INCOMING GREETING CODE (FROM
+000110* THE EXEC PARM OR, FAILING THAT, THE COMMAND LINE), VALIDATES
+000120* IT AGAINST GREETING-MASTER, DISPLAYS THE ASSOCIATED TEXT, AND
+000130* RECORDS THE RUN ON GREETING-LOG AND THE GREETING-IFC
+000140* DOWNSTREAM EXTRACT.  RETURN-CODE REFLECTS THE OUTCOME SO THE
+000150* CALLING JCL STEP CAN TEST COND CODES.
+000160*
+000170*   MOD LOG
+000180*   DATE       INIT  DESCRIPTION
+000190*   ---------- ----  -------------------------------------------
+000200*   2018-05-14 RLB   ORIGINAL PROGRAM - DISPLAY LITERAL GREETING
+000210*   2026-08-09 RLB   ADDED GREETING-LOG AUDIT RECORD
+000220*   2026-08-09 RLB   REPLACED LITERAL WITH GREETING-MASTER LOOKUP
+000230*   2026-08-09 RLB   SET RETURN-CODE FROM I/O/VALIDATION RESULT
+000240*   2026-08-09 RLB   ACCEPT GREETING CODE FROM PARM/COMMAND LINE
+000250*   2026-08-09 RLB   VALIDATE INCOMING CODE, REJECT WITH MESSAGE
+000260*   2026-08-09 RLB   ADDED GREETING-IFC DOWNSTREAM EXTRACT RECORD
+000265*   2026-08-09 RLB   RENAMED PROGRAM-ID TO HELLOWLD TO MATCH PGM=
+000267*   2026-08-09 RLB   CLOSE FILES UNCONDITIONALLY IN 9000-TERMINATE
+000270*****************************************************************
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM-370.
+000310 OBJECT-COMPUTER. IBM-370.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT GREETING-MASTER ASSIGN TO GREETMST
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS RANDOM
+000370         RECORD KEY IS GM-GREETING-CODE
+000380         FILE STATUS IS WS-GM-FILE-STATUS.
+000390     SELECT GREETING-LOG ASSIGN TO GREETLOG
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS WS-GL-FILE-STATUS.
+000420     SELECT GREETING-IFC ASSIGN TO GREETIFC
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-GI-FILE-STATUS.
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  GREETING-MASTER
+000480     LABEL RECORDS ARE STANDARD.
+000490 COPY GREETMST.
+000500 FD  GREETING-LOG
+000510     LABEL RECORDS ARE STANDARD
+000520     RECORDING MODE IS F.
+000530 COPY GREETLOG.
+000540 FD  GREETING-IFC
+000550     LABEL RECORDS ARE STANDARD
+000560     RECORDING MODE IS F.
+000570 COPY GREETIFC.
+000580 WORKING-STORAGE SECTION.
+000590 77  WS-GM-FILE-STATUS           PIC X(02) VALUE SPACES.
+000600 77  WS-GL-FILE-STATUS           PIC X(02) VALUE SPACES.
+000610 77  WS-GI-FILE-STATUS           PIC X(02) VALUE SPACES.
+000620 77  WS-RUN-DATE                 PIC 9(08) VALUE ZEROS.
+000630 77  WS-RUN-TIME                 PIC 9(06) VALUE ZEROS.
+000640 77  WS-JOB-NAME                 PIC X(08) VALUE 'HELLOWLD'.
+000650 77  WS-GREETING-CODE            PIC X(05) VALUE SPACES.
+000660 77  WS-SITE-CODE                PIC X(05) VALUE 'HOME '.
+000670 77  WS-GREETING-TEXT            PIC X(60) VALUE SPACES.
+000680 77  WS-STATUS-MESSAGE           PIC X(30) VALUE SPACES.
+000690 77  WS-COMMAND-LINE             PIC X(20) VALUE SPACES.
+000700 01  WS-SWITCHES.
+000710     05  WS-VALID-CODE-SWITCH    PIC X(01) VALUE 'N'.
+000720         88  WS-CODE-IS-VALID             VALUE 'Y'.
+000730         88  WS-CODE-IS-INVALID           VALUE 'N'.
+000740 LINKAGE SECTION.
+000750 01  LS-PARM-DATA.
+000760     05  LS-PARM-LENGTH          PIC S9(04) COMP.
+000770     05  LS-PARM-TEXT            PIC X(20).
+000780 PROCEDURE DIVISION USING LS-PARM-DATA.
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE
+000810         THRU 1000-EXIT.
+000820     PERFORM 2000-VALIDATE-GREETING-CODE
+000830         THRU 2000-EXIT.
+000840     PERFORM 3000-DISPLAY-GREETING
+000850         THRU 3000-EXIT.
+000860     PERFORM 8000-WRITE-LOG-RECORD
+000870         THRU 8000-EXIT.
+000880     PERFORM 8500-WRITE-INTERFACE-RECORD
+000890         THRU 8500-EXIT.
+000900     PERFORM 9000-TERMINATE
+000910         THRU 9000-EXIT.
+000920     GOBACK.
+000930 0000-EXIT.
+000940     EXIT.
+000950*****************************************************************
+000960* 1000-INITIALIZE - OBTAIN RUN DATE/TIME, RESOLVE THE INCOMING
+000970* GREETING CODE, AND OPEN ALL FILES.
+000980*****************************************************************
+000990 1000-INITIALIZE.
+001000     MOVE ZERO TO RETURN-CODE.
+001010     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001020     ACCEPT WS-RUN-TIME FROM TIME.
+001030     PERFORM 1100-GET-GREETING-CODE
+001040         THRU 1100-EXIT.
+001050     OPEN INPUT GREETING-MASTER.
+001060     OPEN EXTEND GREETING-LOG.
+001070     OPEN EXTEND GREETING-IFC.
+001080     IF WS-GM-FILE-STATUS NOT = '00'
+001090         DISPLAY 'HELLOWLD: UNABLE TO OPEN GREETING-MASTER, '
+001100             'FILE STATUS = ' WS-GM-FILE-STATUS
+001110         MOVE 12 TO RETURN-CODE
+001120         MOVE 'GREETING-MASTER OPEN FAILURE' TO WS-STATUS-MESSAGE
+001130     END-IF.
+001140     IF WS-GL-FILE-STATUS NOT = '00'
+001150         DISPLAY 'HELLOWLD: UNABLE TO OPEN GREETING-LOG, '
+001160             'FILE STATUS = ' WS-GL-FILE-STATUS
+001170         IF RETURN-CODE < 12
+001180             MOVE 12 TO RETURN-CODE
+001190         END-IF
+001200     END-IF.
+001210     IF WS-GI-FILE-STATUS NOT = '00'
+001220         DISPLAY 'HELLOWLD: UNABLE TO OPEN GREETING-IFC, '
+001230             'FILE STATUS = ' WS-GI-FILE-STATUS
+001240         IF RETURN-CODE < 12
+001250             MOVE 12 TO RETURN-CODE
+001260         END-IF
+001270     END-IF.
+001280 1000-EXIT.
+001290     EXIT.
+001300*****************************************************************
+001310* 1100-GET-GREETING-CODE - THE PARM ON THE EXEC STATEMENT TAKES
+001320* PRECEDENCE; IF NONE WAS PASSED, FALL BACK TO THE COMMAND LINE
+001330* (FOR AD HOC RUNS OUTSIDE OF JCL); IF NEITHER IS PRESENT, USE
+001340* THE INSTALLATION DEFAULT AND FLAG IT AS A WARNING.
+001350*****************************************************************
+001360 1100-GET-GREETING-CODE.
+001370     IF LS-PARM-LENGTH > ZERO
+001380         MOVE LS-PARM-TEXT(1:5) TO WS-GREETING-CODE
+001390     ELSE
+001400         ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+001410         IF WS-COMMAND-LINE NOT = SPACES
+001420             MOVE WS-COMMAND-LINE(1:5) TO WS-GREETING-CODE
+001430         ELSE
+001440             MOVE 'ENG01' TO WS-GREETING-CODE
+001450             MOVE 4 TO RETURN-CODE
+001460             MOVE 'NO GREETING CODE SUPPLIED, DEFAULT USED'
+001470                 TO WS-STATUS-MESSAGE
+001480         END-IF
+001490     END-IF.
+001500 1100-EXIT.
+001510     EXIT.
+001520*****************************************************************
+001530* 2000-VALIDATE-GREETING-CODE - REJECT ANY CODE NOT ON FILE OR
+001540* FLAGGED INACTIVE BEFORE THE PROGRAM DOES ANYTHING ELSE WITH IT.
+001550*****************************************************************
+001560 2000-VALIDATE-GREETING-CODE.
+001570     SET WS-CODE-IS-INVALID TO TRUE.
+001580     IF WS-GM-FILE-STATUS NOT = '00'
+001590         GO TO 2000-EXIT
+001600     END-IF.
+001610     MOVE WS-GREETING-CODE TO GM-GREETING-CODE.
+001620     READ GREETING-MASTER
+001630         INVALID KEY
+001640             DISPLAY 'HELLOWLD: GREETING CODE '
+001650                 WS-GREETING-CODE ' NOT FOUND'
+001660             MOVE 8 TO RETURN-CODE
+001670             MOVE 'GREETING CODE NOT FOUND' TO WS-STATUS-MESSAGE
+001680             GO TO 2000-EXIT
+001690     END-READ.
+001700     IF GM-INACTIVE
+001710         DISPLAY 'HELLOWLD: GREETING CODE ' WS-GREETING-CODE
+001720             ' IS INACTIVE'
+001730         MOVE 8 TO RETURN-CODE
+001740         MOVE 'GREETING CODE INACTIVE' TO WS-STATUS-MESSAGE
+001750         GO TO 2000-EXIT
+001760     END-IF.
+001770     MOVE GM-GREETING-TEXT TO WS-GREETING-TEXT.
+001780     SET WS-CODE-IS-VALID TO TRUE.
+001790     MOVE 'GREETING DISPLAYED SUCCESSFULLY' TO WS-STATUS-MESSAGE.
+001800 2000-EXIT.
+001810     EXIT.
+001820*****************************************************************
+001830* 3000-DISPLAY-GREETING
+001840*****************************************************************
+001850 3000-DISPLAY-GREETING.
+001860     IF WS-CODE-IS-VALID
+001870         DISPLAY WS-GREETING-TEXT
+001880     END-IF.
+001890 3000-EXIT.
+001900     EXIT.
+001910*****************************************************************
+001920* 8000-WRITE-LOG-RECORD - ONE AUDIT RECORD PER EXECUTION,
+001930* REGARDLESS OF WHETHER THE GREETING CODE WAS VALID, SO
+001940* OPERATIONS CAN PROVE THE JOB FIRED EVERY DAY.
+001950*****************************************************************
+001960 8000-WRITE-LOG-RECORD.
+001970     IF WS-GL-FILE-STATUS NOT = '00'
+001980         GO TO 8000-EXIT
+001990     END-IF.
+002000     MOVE WS-RUN-DATE TO GL-RUN-DATE.
+002010     MOVE WS-RUN-TIME TO GL-RUN-TIME.
+002020     MOVE WS-JOB-NAME TO GL-JOB-NAME.
+002030     MOVE WS-SITE-CODE TO GL-SITE-CODE.
+002040     MOVE WS-GREETING-CODE TO GL-GREETING-CODE.
+002050     MOVE RETURN-CODE TO GL-RETURN-CODE.
+002060     MOVE WS-STATUS-MESSAGE TO GL-STATUS-MESSAGE.
+002070     WRITE GREETING-LOG-RECORD.
+002080 8000-EXIT.
+002090     EXIT.
+002100*****************************************************************
+002110* 8500-WRITE-INTERFACE-RECORD - FIXED-LAYOUT EXTRACT PICKED UP
+002120* BY THE DOWNSTREAM SCHEDULER-MONITORING SYSTEM.
+002130*****************************************************************
+002140 8500-WRITE-INTERFACE-RECORD.
+002150     IF WS-GI-FILE-STATUS NOT = '00'
+002160         GO TO 8500-EXIT
+002170     END-IF.
+002180     SET GI-GREETING-ACTIVITY TO TRUE.
+002190     MOVE WS-RUN-DATE TO GI-RUN-DATE.
+002200     MOVE WS-RUN-TIME TO GI-RUN-TIME.
+002210     MOVE WS-SITE-CODE TO GI-SITE-CODE.
+002220     MOVE WS-GREETING-CODE TO GI-GREETING-CODE.
+002230     MOVE RETURN-CODE TO GI-RETURN-CODE.
+002240     WRITE GREETING-INTERFACE-RECORD.
+002250 8500-EXIT.
+002260     EXIT.
+002270*****************************************************************
+002280* 9000-TERMINATE - CLOSE THE FILES.  EACH CLOSE IS UNCONDITIONAL
+002282* (THE SAME AS GREETMNT/GREETRPT/GREETBAT) SINCE THE FILE STATUS
+002284* FIELDS NO LONGER NECESSARILY REFLECT THE OPEN THAT HAPPENED IN
+002286* 1000-INITIALIZE - GREETING-MASTER'S, FOR ONE, IS OVERWRITTEN BY
+002288* THE VALIDATION READ IN 2000-VALIDATE-GREETING-CODE.  CLOSING A
+002289* FILE THAT NEVER OPENED SUCCESSFULLY IS HARMLESS.
+002290*****************************************************************
+002300 9000-TERMINATE.
+002310     CLOSE GREETING-MASTER.
+002340     CLOSE GREETING-LOG.
+002370     CLOSE GREETING-IFC.
+002400 9000-EXIT.
+002410     EXIT.
