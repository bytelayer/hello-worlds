@@ -0,0 +1,44 @@
+//GREETBAT JOB (ACCT01),'BATCH GREETING RUN',CLASS=A,MSGCLASS=A,
+//         MSGLEVEL=(1,1),RESTART=STEP01
+//*
+//*********************************************************************
+//* GREETBAT - BATCH GREETING RUN FOR A FULL DAY'S TRANSACTIONS
+//*
+//* SORTS GREETTRN BY SITE AND GREETING CODE AND PROCESSES EVERY
+//* TRANSACTION IN ONE EXECUTION.  GREETCHK HOLDS THE LATEST
+//* CHECKPOINT SO IF STEP01 ABENDS PARTWAY THROUGH, RESUBMITTING THIS
+//* JOB WITH THE RESTART= PARAMETER ABOVE PICKS UP AFTER THE LAST
+//* CHECKPOINTED TRANSACTION INSTEAD OF REPROCESSING THE WHOLE DAY.
+//*
+//*   MOD LOG
+//*   DATE       INIT  DESCRIPTION
+//*   ---------- ----  ----------------------------------------------
+//*   2026-08-09 RLB   ORIGINAL JOB STREAM
+//*********************************************************************
+//*
+//STEP01   EXEC PGM=GREETBAT,RD=RNC
+//STEPLIB  DD  DSN=PROD.GREETING.LOADLIB,DISP=SHR
+//GREETTRN DD  DSN=PROD.GREETING.TRAN.DAILY,DISP=SHR
+//SORTWK1  DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTOUT  DD  DSN=&&SORTOUT,
+//             DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//GREETCHK DD  DSN=PROD.GREETING.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//GREETMST DD  DSN=PROD.GREETING.MASTER,DISP=SHR
+//GREETLOG DD  DSN=PROD.GREETING.LOG,
+//             DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//GREETIFC DD  DSN=PROD.GREETING.IFCXTR(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP02   EXEC PGM=GREETRPT,COND=(12,GE,STEP01)
+//STEPLIB  DD  DSN=PROD.GREETING.LOADLIB,DISP=SHR
+//GREETLOG DD  DSN=PROD.GREETING.LOG,DISP=SHR
+//GREETRPT DD  SYSOUT=*,DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
