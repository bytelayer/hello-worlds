@@ -0,0 +1,22 @@
+//GREETMNT JOB (ACCT01),'GREETING MASTER MAINT',CLASS=A,MSGCLASS=A,
+//         MSGLEVEL=(1,1)
+//*
+//*********************************************************************
+//* GREETMNT - GREETING-MASTER MAINTENANCE RUN
+//*
+//* APPLIES ADD/UPDATE/DEACTIVATE TRANSACTIONS FROM GREETMTX TO
+//* GREETING-MASTER.  RUN ON DEMAND WHENEVER OPERATIONS HAS WORDING
+//* CHANGES OR NEW SITE GREETINGS TO ADD - NOT PART OF THE DAILY
+//* HELLOWLD JOB STREAM.
+//*
+//*   MOD LOG
+//*   DATE       INIT  DESCRIPTION
+//*   ---------- ----  ----------------------------------------------
+//*   2026-08-09 RLB   ORIGINAL JOB STREAM
+//*********************************************************************
+//*
+//STEP01   EXEC PGM=GREETMNT
+//STEPLIB  DD  DSN=PROD.GREETING.LOADLIB,DISP=SHR
+//GREETMST DD  DSN=PROD.GREETING.MASTER,DISP=OLD
+//GREETMTX DD  DSN=PROD.GREETING.MAINT.TRANS,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
