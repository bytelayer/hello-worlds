@@ -0,0 +1,35 @@
+//HELLOWLD JOB (ACCT01),'GREETING JOB',CLASS=A,MSGCLASS=A,
+//         MSGLEVEL=(1,1),RESTART=STEP01
+//*
+//*********************************************************************
+//* HELLOWLD - DAILY SITE GREETING JOB
+//*
+//* RUNS HELLOWLD FOR ONE SITE/GREETING CODE, THEN SUMMARIZES THE
+//* RESULTING GREETING-LOG WITH GREETRPT.  RD=RNC ON STEP01 KEEPS THE
+//* STEP FROM TAKING A CHECKPOINT DUMP ON ABEND BUT STILL LETS THE
+//* JOB BE RESUBMITTED WITH THE JOB-CARD RESTART= PARAMETER ABOVE SO
+//* OPERATIONS CAN RESTART AT STEP01 INSTEAD OF RERUNNING THE WHOLE
+//* JOB STREAM FROM THE TOP.
+//*
+//*   MOD LOG
+//*   DATE       INIT  DESCRIPTION
+//*   ---------- ----  ----------------------------------------------
+//*   2026-08-09 RLB   ORIGINAL JOB STREAM
+//*********************************************************************
+//*
+//STEP01   EXEC PGM=HELLOWLD,PARM='ENG01',RD=RNC
+//STEPLIB  DD  DSN=PROD.GREETING.LOADLIB,DISP=SHR
+//GREETMST DD  DSN=PROD.GREETING.MASTER,DISP=SHR
+//GREETLOG DD  DSN=PROD.GREETING.LOG,
+//             DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//GREETIFC DD  DSN=PROD.GREETING.IFCXTR(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP02   EXEC PGM=GREETRPT,COND=(12,GE,STEP01)
+//STEPLIB  DD  DSN=PROD.GREETING.LOADLIB,DISP=SHR
+//GREETLOG DD  DSN=PROD.GREETING.LOG,DISP=SHR
+//GREETRPT DD  SYSOUT=*,DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
